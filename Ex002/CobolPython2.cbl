@@ -0,0 +1,281 @@
+******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Aplica reajuste salarial sobre salarios.csv e grava
+      *          um arquivo sucessor datado, sem alterar o original
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COBOLPYTHON2.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQUIVO ASSIGN DYNAMIC WS-NOME-ARQUIVO-ENTRADA
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-ARQUIVO.
+           SELECT TAXAS ASSIGN TO 'taxas.csv'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-TAXAS.
+           SELECT ARQUIVO-SAIDA ASSIGN DYNAMIC WS-NOME-ARQUIVO-SAIDA
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-SAIDA.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       FD  ARQUIVO.
+       01 REGISTRO         PIC X(23).
+      *
+       FD  TAXAS.
+       01 REG-TAXA         PIC X(10).
+      *
+       FD  ARQUIVO-SAIDA.
+       01 REG-SAIDA        PIC X(40).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-REGISTRO.
+           05 WS-ID        PIC 9(02).
+           05 WS-NOME      PIC X(20).
+           05 WS-SALARIO   PIC 9(05)V99.
+       01  WS-SALARIO-NOVO PIC 9(05)V99.
+       01  WS-SALARIO-NOVO-ED PIC Z(04)9.99.
+       01  WS-POS-SALARIO  PIC 9(02).
+       01  WS-PERCENTUAL   PIC 9(02)V99.
+       01  WS-LINHA-SAIDA  PIC X(40).
+       01  WS-TAM-NOME     PIC 9(02).
+      *
+       01  FILE-STATUS.
+           05 FS-ARQUIVO   PIC 9(02).
+           05 FS-TAXAS     PIC 9(02).
+           05 FS-SAIDA     PIC 9(02).
+       01  EOF             PIC X(01) VALUE 'N'.
+       01  EOF-TAXAS       PIC X(01) VALUE 'N'.
+       01  CABECALHO       PIC X(01) VALUE 'N'.
+      *
+      * Trailer de controle de lote (ultimo registro do arquivo)
+       01  WS-TRAILER.
+           05 WS-TR-MARCA  PIC X(02).
+           05 WS-TR-QTD    PIC 9(05).
+           05 WS-TR-TOTAL  PIC 9(07)V99.
+       01  WS-CONTADOR-REGISTROS PIC 9(05) VALUE ZERO.
+       01  WS-SOMA-SALARIOS      PIC 9(07)V99 VALUE ZERO.
+       01  WS-SOMA-SALARIOS-ED   PIC 9(07).99.
+      *
+      * Tabela de taxas de reajuste por funcionario, carregada de
+      * taxas.csv (WS-ID,PERCENTUAL). Quem nao estiver na tabela
+      * recebe o percentual padrao.
+       01  WS-LINHA-TAXA   PIC X(10).
+       01  WS-TAXA-ID      PIC 9(02).
+       01  WS-TAXA-PCT     PIC 9(02)V99.
+       01  WS-TAB-TAXAS.
+           05 WS-TAXA OCCURS 50 TIMES INDEXED BY WS-IDX-TAXA.
+               10 WS-TAXA-TAB-ID  PIC 9(02).
+               10 WS-TAXA-TAB-PCT PIC 9(02)V99.
+       01  WS-QTD-TAXAS    PIC 9(03) VALUE ZERO.
+       01  WS-PERCENTUAL-PADRAO PIC 9(02)V99 VALUE 5.00.
+       01  WS-TAXA-ENCONTRADA   PIC X(01) VALUE 'N'.
+      *
+      * Nome do arquivo sucessor, montado como salarios-AAAAMMDD.csv
+       01  WS-DATA-SISTEMA.
+           05 WS-ANO       PIC 9(04).
+           05 WS-MES       PIC 9(02).
+           05 WS-DIA       PIC 9(02).
+       01  WS-NOME-ARQUIVO-SAIDA PIC X(40).
+      *
+      * Nome do arquivo de entrada, por parametro de linha de comando
+      * (igual ao COBOLPYTHON1), com o caminho antigo como default.
+       01  WS-NOME-ARQUIVO-ENTRADA PIC X(40) VALUE
+           'C:\COBOL-Python\Ex001\salarios.csv'.
+      *
+      * Modo de reajuste: 'P' (default) aplica o percentual de
+      * taxas.csv/padrao por funcionario; 'F' aplica um valor fixo
+      * (em reais) igual para todo mundo, informado no argumento 2.
+      * Em ambos os modos o nome do arquivo de entrada, quando
+      * informado, vem no argumento seguinte ao ultimo que o modo
+      * consome (2 para 'P', 3 para 'F').
+       01  WS-PARM-MODO        PIC X(01) VALUE 'P'.
+       01  WS-PARM-VALOR       PIC X(08).
+       01  WS-VALOR-INTEIRO    PIC 9(05).
+       01  WS-VALOR-DECIMAL    PIC 9(02).
+       01  WS-VALOR-FIXO       PIC 9(05)V99 VALUE ZERO.
+      *
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY 1 UPON ARGUMENT-NUMBER.
+           ACCEPT WS-PARM-MODO FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE 'P' TO WS-PARM-MODO
+           END-ACCEPT.
+           IF WS-PARM-MODO NOT = 'F' AND WS-PARM-MODO NOT = 'f'
+               MOVE 'P' TO WS-PARM-MODO
+               DISPLAY 2 UPON ARGUMENT-NUMBER
+               ACCEPT WS-NOME-ARQUIVO-ENTRADA FROM ARGUMENT-VALUE
+                   ON EXCEPTION
+                       CONTINUE
+               END-ACCEPT
+           ELSE
+               DISPLAY 2 UPON ARGUMENT-NUMBER
+               ACCEPT WS-PARM-VALOR FROM ARGUMENT-VALUE
+                   ON EXCEPTION
+                       MOVE SPACES TO WS-PARM-VALOR
+               END-ACCEPT
+               UNSTRING WS-PARM-VALOR DELIMITED BY '.'
+                   INTO WS-VALOR-INTEIRO, WS-VALOR-DECIMAL
+               END-UNSTRING
+               COMPUTE WS-VALOR-FIXO =
+                   WS-VALOR-INTEIRO + (WS-VALOR-DECIMAL / 100)
+               DISPLAY 3 UPON ARGUMENT-NUMBER
+               ACCEPT WS-NOME-ARQUIVO-ENTRADA FROM ARGUMENT-VALUE
+                   ON EXCEPTION
+                       CONTINUE
+               END-ACCEPT
+           END-IF.
+           PERFORM ABRE-ARQUIVO.
+           PERFORM CARREGA-TAXAS.
+           PERFORM UNTIL EOF = 'Y'
+               PERFORM LE-ARQUIVO
+               IF EOF NOT = 'Y'
+                   IF CABECALHO = 'Y'
+                       IF REGISTRO(1:2) = 'TR'
+                           PERFORM PROCESSA-TRAILER
+                       ELSE
+                           PERFORM UNSTRING-ARQUIVO
+                           PERFORM REAJUSTA-SALARIO
+                           PERFORM GRAVA-REGISTRO-SAIDA
+                       END-IF
+                   ELSE
+                       PERFORM GRAVA-CABECALHO-SAIDA
+                   END-IF
+               END-IF
+           MOVE 'Y' TO CABECALHO
+           END-PERFORM.
+           PERFORM FECHA-ARQUIVO.
+           STOP RUN.
+       ABRE-ARQUIVO.
+           ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD.
+           MOVE SPACES TO WS-NOME-ARQUIVO-SAIDA.
+           STRING 'salarios-' WS-ANO WS-MES WS-DIA '.csv'
+               DELIMITED BY SIZE INTO WS-NOME-ARQUIVO-SAIDA.
+           OPEN INPUT ARQUIVO.
+           OPEN OUTPUT ARQUIVO-SAIDA.
+           IF FS-ARQUIVO NOT < 30
+               DISPLAY 'ERRO AO ABRIR SALARIOS.CSV - STATUS = '
+                   FS-ARQUIVO
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+       CARREGA-TAXAS.
+           OPEN INPUT TAXAS.
+           IF FS-TAXAS = 00
+               PERFORM UNTIL EOF-TAXAS = 'Y'
+                   READ TAXAS INTO WS-LINHA-TAXA
+                       AT END
+                           MOVE 'Y' TO EOF-TAXAS
+                       NOT AT END
+                           PERFORM ACUMULA-TAXA
+                   END-READ
+               END-PERFORM
+               CLOSE TAXAS
+           END-IF.
+      * WS-TAB-TAXAS so tem 50 posicoes - taxas.csv com mais linhas
+      * do que isso nao pode ser carregado por inteiro, e as taxas
+      * excedentes ficam de fora (os funcionarios correspondentes
+      * caem no percentual padrao) em vez de transbordar a tabela.
+       ACUMULA-TAXA.
+           IF WS-QTD-TAXAS NOT < 50
+               DISPLAY 'TABELA DE TAXAS CHEIA (50) - LINHA IGNORADA: '
+                   WS-LINHA-TAXA
+           ELSE
+               UNSTRING WS-LINHA-TAXA
+                   DELIMITED BY ','
+                   INTO
+                       WS-TAXA-ID,
+                       WS-TAXA-PCT
+               END-UNSTRING
+               ADD 1 TO WS-QTD-TAXAS
+               MOVE WS-TAXA-ID TO WS-TAXA-TAB-ID (WS-QTD-TAXAS)
+               MOVE WS-TAXA-PCT TO WS-TAXA-TAB-PCT (WS-QTD-TAXAS)
+           END-IF.
+       LE-ARQUIVO.
+           READ ARQUIVO INTO WS-REGISTRO
+               AT END
+                   MOVE 'Y' TO EOF
+           END-READ.
+           IF EOF NOT = 'Y' AND FS-ARQUIVO NOT < 30
+               DISPLAY 'ERRO DE LEITURA - STATUS = ' FS-ARQUIVO
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+       UNSTRING-ARQUIVO.
+           UNSTRING REGISTRO
+               DELIMITED BY ','
+               INTO
+                   WS-ID,
+                   WS-NOME,
+                   WS-SALARIO
+           END-UNSTRING.
+      * No modo 'F' todo mundo recebe o mesmo valor fixo (WS-VALOR-
+      * FIXO); no modo 'P' (default) procura o percentual especifico
+      * do funcionario na tabela de taxas e, quando nao encontra, usa
+      * o percentual padrao.
+       REAJUSTA-SALARIO.
+           IF WS-PARM-MODO = 'F'
+               COMPUTE WS-SALARIO-NOVO ROUNDED =
+                   WS-SALARIO + WS-VALOR-FIXO
+           ELSE
+               MOVE 'N' TO WS-TAXA-ENCONTRADA
+               MOVE WS-PERCENTUAL-PADRAO TO WS-PERCENTUAL
+               PERFORM VARYING WS-IDX-TAXA FROM 1 BY 1
+                   UNTIL WS-IDX-TAXA > WS-QTD-TAXAS
+                   IF WS-TAXA-TAB-ID (WS-IDX-TAXA) = WS-ID
+                       MOVE WS-TAXA-TAB-PCT (WS-IDX-TAXA)
+                           TO WS-PERCENTUAL
+                       MOVE 'S' TO WS-TAXA-ENCONTRADA
+                   END-IF
+               END-PERFORM
+               COMPUTE WS-SALARIO-NOVO ROUNDED =
+                   WS-SALARIO + (WS-SALARIO * WS-PERCENTUAL / 100)
+           END-IF.
+           ADD 1 TO WS-CONTADOR-REGISTROS.
+           ADD WS-SALARIO-NOVO TO WS-SOMA-SALARIOS.
+      * Remove os espacos de preenchimento a direita de WS-NOME
+      * antes de regravar a linha, senao o nome ocupa sempre 20
+      * posicoes e nao sobra espaco para o salario no registro.
+       GRAVA-REGISTRO-SAIDA.
+           MOVE 20 TO WS-TAM-NOME.
+           PERFORM UNTIL WS-TAM-NOME = 0
+               IF WS-NOME(WS-TAM-NOME:1) NOT = SPACE
+                   EXIT PERFORM
+               END-IF
+               SUBTRACT 1 FROM WS-TAM-NOME
+           END-PERFORM.
+           IF WS-TAM-NOME = 0
+               MOVE 1 TO WS-TAM-NOME
+           END-IF.
+           MOVE WS-SALARIO-NOVO TO WS-SALARIO-NOVO-ED.
+           MOVE 1 TO WS-POS-SALARIO.
+           PERFORM UNTIL WS-POS-SALARIO > 7
+               OR WS-SALARIO-NOVO-ED(WS-POS-SALARIO:1) NOT = SPACE
+               ADD 1 TO WS-POS-SALARIO
+           END-PERFORM.
+           MOVE SPACES TO WS-LINHA-SAIDA.
+           STRING WS-ID ',' WS-NOME(1:WS-TAM-NOME) ','
+               WS-SALARIO-NOVO-ED(WS-POS-SALARIO:)
+               DELIMITED BY SIZE INTO WS-LINHA-SAIDA.
+           WRITE REG-SAIDA FROM WS-LINHA-SAIDA.
+       GRAVA-CABECALHO-SAIDA.
+           WRITE REG-SAIDA FROM REGISTRO.
+       PROCESSA-TRAILER.
+           MOVE WS-SOMA-SALARIOS TO WS-SOMA-SALARIOS-ED.
+           MOVE SPACES TO WS-LINHA-SAIDA.
+           STRING 'TR,' WS-CONTADOR-REGISTROS ',' WS-SOMA-SALARIOS-ED
+               DELIMITED BY SIZE INTO WS-LINHA-SAIDA.
+           WRITE REG-SAIDA FROM WS-LINHA-SAIDA.
+           MOVE 'Y' TO EOF.
+       FECHA-ARQUIVO.
+           CLOSE ARQUIVO.
+           CLOSE ARQUIVO-SAIDA.
+       END PROGRAM COBOLPYTHON2.
