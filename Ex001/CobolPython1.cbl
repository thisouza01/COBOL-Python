@@ -11,49 +11,314 @@
       *
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT ARQUIVO ASSIGN TO
-               'C:\COBOL-Python\Ex001\salarios.csv'
+           SELECT ARQUIVO ASSIGN DYNAMIC WS-NOME-ARQUIVO-ENTRADA
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS FS-ARQUIVO.
+           SELECT LOG-ERRO ASSIGN TO 'erro.log'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-LOG-ERRO.
+           SELECT RELATORIO ASSIGN TO 'relatorio.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-RELATORIO.
+           SELECT EXCECOES ASSIGN TO 'excecoes.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-EXCECOES.
+           SELECT CHECKPOINT ASSIGN TO 'checkpoint.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CHECKPOINT.
       *
        DATA DIVISION.
        FILE SECTION.
       *
        FD  ARQUIVO.
        01 REGISTRO         PIC X(23).
+      *
+       FD  LOG-ERRO.
+       01 REG-LOG-ERRO     PIC X(80).
+      *
+       FD  RELATORIO.
+       01 REG-RELATORIO    PIC X(132).
+      *
+       FD  EXCECOES.
+       01 REG-EXCECAO      PIC X(132).
+      *
+       FD  CHECKPOINT.
+       01 REG-CHECKPOINT   PIC X(60).
       *
        WORKING-STORAGE SECTION.
       *
        01  WS-REGISTRO.
-           05 WS-ID        PIC 9(02).
-           05 WS-NOME      PIC X(20).
-           05 WS-SALARIO   PIC 9(05)V99.
+           05 WS-ID            PIC 9(02).
+           05 WS-NOME          PIC X(20).
+           05 WS-SALARIO       PIC 9(05)V99.
+           05 WS-BASE-IRRF     PIC 9(05)V99.
+           05 WS-DESC-INSS     PIC 9(05)V99.
+           05 WS-DESC-IRRF     PIC 9(05)V99.
+           05 WS-TOTAL-DESCONTOS PIC 9(05)V99.
+           05 WS-SALARIO-LIQUIDO PIC 9(05)V99.
        01  FILE-STATUS.
            05 FS-ARQUIVO   PIC 9(02).
+           05 FS-LOG-ERRO  PIC 9(02).
+           05 FS-RELATORIO PIC 9(02).
+           05 FS-EXCECOES  PIC 9(02).
+           05 FS-CHECKPOINT PIC 9(02).
        01  EOF             PIC X(01) VALUE 'N'.
        01 CABECALHO        PIC X(01) VALUE 'N'.
+       01  WS-MSG-ERRO     PIC X(60).
+       01  WS-LINHA-LOG    PIC X(80).
+       01  WS-LINHA-EXCECAO PIC X(132).
+      *
+      * Trailer de controle de lote (ultimo registro do arquivo)
+       01  WS-TRAILER.
+           05 WS-TR-MARCA  PIC X(02).
+           05 WS-TR-QTD    PIC 9(05).
+           05 WS-TR-TOTAL  PIC 9(07)V99.
+       01  WS-CONTADOR-REGISTROS PIC 9(05) VALUE ZERO.
+       01  WS-SOMA-SALARIOS      PIC 9(07)V99 VALUE ZERO.
+      *
+      * Controle de sequencia/duplicidade de WS-ID. WS-ID-ANTERIOR
+      * comeca em zero so por convencao de inicializacao - WS-ID 00 e
+      * um valor valido, por isso o primeiro registro de dados e
+      * identificado por WS-PRIMEIRO-REGISTRO, nao por comparar contra
+      * esse zero inicial, senao um funcionario de WS-ID 00 seria
+      * confundido com duplicidade logo no primeiro registro.
+       01  WS-ID-ANTERIOR        PIC 9(02) VALUE ZERO.
+       01  WS-PRIMEIRO-REGISTRO  PIC X(01) VALUE 'S'.
+       01  WS-REGISTRO-VALIDO    PIC X(01) VALUE 'S'.
+      *
+      * Campos de controle do relatorio de folha de pagamento
+       01  WS-DATA-SISTEMA.
+           05 WS-ANO              PIC 9(04).
+           05 WS-MES              PIC 9(02).
+           05 WS-DIA              PIC 9(02).
+       01  WS-DATA-RELATORIO      PIC X(10).
+       01  WS-PAGINA              PIC 9(04) VALUE ZERO.
+       01  WS-PAGINA-EDITADA      PIC ZZZ9.
+       01  WS-LINHAS-IMPRESSAS    PIC 9(02) VALUE ZERO.
+       01  WS-MAX-LINHAS-PAGINA   PIC 9(02) VALUE 15.
+       01  WS-TOTAL-FUNCIONARIOS  PIC 9(05) VALUE ZERO.
+       01  WS-TOTAL-FUNC-EDITADO  PIC ZZZZ9.
+       01  WS-TOTAL-SALARIOS      PIC 9(07)V99 VALUE ZERO.
+       01  WS-SALARIO-EDITADO     PIC ZZ,ZZ9.99.
+       01  WS-TOTAL-SAL-EDITADO   PIC Z,ZZZ,ZZ9.99.
+       01  WS-LINHA-CABECALHO     PIC X(132).
+       01  WS-LINHA-DETALHE       PIC X(132).
+       01  WS-LINHA-TOTAIS        PIC X(132).
+      *
+      * Nome do arquivo de entrada - por default o extrato do periodo
+      * corrente, mas pode ser trocado via parametro de linha de
+      * comando para processar o extrato de outro periodo/setor sem
+      * precisar recompilar o programa.
+       01  WS-NOME-ARQUIVO-ENTRADA PIC X(60) VALUE
+           'C:\COBOL-Python\Ex001\salarios.csv'.
+      *
+      * Controle de reinicio/checkpoint (reprocessamento parcial)
+       01  WS-PARM-REINICIO       PIC X(01) VALUE 'N'.
+       01  WS-MODO-RESTART        PIC X(01) VALUE 'N'.
+       01  WS-CONTADOR-LEITURA    PIC 9(05) VALUE ZERO.
+      * O checkpoint carrega nao so a posicao (ultimo WS-ID/contador
+      * de leitura), mas tambem os acumuladores de conciliacao (002)
+      * e do relatorio (001), para que um reinicio continue a bater
+      * o trailer e a totalizar o relatorio a partir do ponto onde
+      * o lote parou, em vez de reiniciar esses totais do zero.
+       01  WS-CHECKPOINT-GRAVADO.
+           05 WS-CHK-ID           PIC 9(02).
+           05 WS-CHK-CONTADOR     PIC 9(05).
+           05 WS-CHK-SOMA-ED      PIC 9(07).99.
+           05 WS-CHK-TOT-FUNC     PIC 9(05).
+           05 WS-CHK-TOT-SAL-ED   PIC 9(07).99.
+           05 WS-CHK-TOT-LIQ-ED   PIC 9(07).99.
+           05 WS-CHK-PAGINA       PIC 9(04).
+       01  WS-CHK-ID-RESTART       PIC 9(02) VALUE ZERO.
+       01  WS-CHK-CONTADOR-RESTART PIC 9(05) VALUE ZERO.
+       01  WS-CHK-SOMA-RESTART     PIC 9(07)V99 VALUE ZERO.
+       01  WS-CHK-TOT-FUNC-RESTART PIC 9(05) VALUE ZERO.
+       01  WS-CHK-TOT-SAL-RESTART  PIC 9(07)V99 VALUE ZERO.
+       01  WS-CHK-TOT-LIQ-RESTART  PIC 9(07)V99 VALUE ZERO.
+       01  WS-CHK-PAGINA-RESTART   PIC 9(04) VALUE ZERO.
+       01  WS-LINHA-CHECKPOINT    PIC X(60).
+      * Posicao do registro dentro desta execucao (sempre comeca em
+      * 1, mesmo num reinicio) - e o que decide ate onde pular, e e
+      * independente do contador cumulativo restaurado do checkpoint
+      * usado para a cadencia de grava-checkpoint e a reconciliacao.
+       01  WS-POSICAO-LEITURA     PIC 9(05) VALUE ZERO.
+      *
+      * Campos editados para exibicao de descontos e salario liquido
+       01  WS-DESC-INSS-EDITADO   PIC ZZ,ZZ9.99.
+       01  WS-DESC-IRRF-EDITADO   PIC ZZ,ZZ9.99.
+       01  WS-LIQUIDO-EDITADO     PIC ZZ,ZZ9.99.
+       01  WS-TOTAL-LIQUIDO       PIC 9(07)V99 VALUE ZERO.
+       01  WS-TOTAL-LIQ-EDITADO   PIC Z,ZZZ,ZZ9.99.
       *
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           PERFORM VERIFICA-REINICIO.
            PERFORM ABRE-ARQUIVO.
+           ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD.
+           STRING WS-DIA '/' WS-MES '/' WS-ANO
+               DELIMITED BY SIZE INTO WS-DATA-RELATORIO.
            PERFORM UNTIL EOF = 'Y'
                PERFORM LE-ARQUIVO
                IF EOF NOT = 'Y'
                    IF CABECALHO = 'Y'
-                       PERFORM UNSTRING-ARQUIVO
-                       PERFORM MOSTRA-REGISTRO
+                       IF REGISTRO(1:2) = 'TR'
+                           PERFORM PROCESSA-TRAILER
+                       ELSE
+                           ADD 1 TO WS-POSICAO-LEITURA
+                           IF WS-MODO-RESTART = 'S'
+                               AND WS-POSICAO-LEITURA
+                                   NOT > WS-CHK-CONTADOR-RESTART
+                               CONTINUE
+                           ELSE
+                               MOVE 'N' TO WS-MODO-RESTART
+                               PERFORM UNSTRING-ARQUIVO
+                               PERFORM RECONCILIA-ACUMULA
+                               PERFORM VALIDA-ID
+                               IF WS-REGISTRO-VALIDO = 'S'
+                                   PERFORM CALCULA-DESCONTOS
+                                   PERFORM MOSTRA-REGISTRO
+                               END-IF
+                               PERFORM GRAVA-CHECKPOINT
+                           END-IF
+                       END-IF
                    END-IF
                END-IF
            MOVE 'Y' TO CABECALHO
            END-PERFORM.
+           PERFORM GRAVA-TOTAIS-RELATORIO.
            PERFORM FECHA-ARQUIVO.
            STOP RUN.
+       VERIFICA-REINICIO.
+           DISPLAY 1 UPON ARGUMENT-NUMBER.
+           ACCEPT WS-PARM-REINICIO FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE 'N' TO WS-PARM-REINICIO
+           END-ACCEPT.
+           DISPLAY 2 UPON ARGUMENT-NUMBER.
+           ACCEPT WS-NOME-ARQUIVO-ENTRADA FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   CONTINUE
+           END-ACCEPT.
+           IF WS-PARM-REINICIO = 'S' OR WS-PARM-REINICIO = 's'
+               OPEN INPUT CHECKPOINT
+               IF FS-CHECKPOINT = 00
+                   READ CHECKPOINT INTO WS-LINHA-CHECKPOINT
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           UNSTRING WS-LINHA-CHECKPOINT
+                               DELIMITED BY ','
+                               INTO
+                                   WS-CHK-ID-RESTART,
+                                   WS-CHK-CONTADOR-RESTART,
+                                   WS-CHK-SOMA-RESTART,
+                                   WS-CHK-TOT-FUNC-RESTART,
+                                   WS-CHK-TOT-SAL-RESTART,
+                                   WS-CHK-TOT-LIQ-RESTART,
+                                   WS-CHK-PAGINA-RESTART
+                           END-UNSTRING
+                           MOVE 'S' TO WS-MODO-RESTART
+                           PERFORM RESTAURA-TOTAIS
+                   END-READ
+                   CLOSE CHECKPOINT
+               END-IF
+           END-IF.
+      * Repoe no ponto de reinicio os acumuladores de conciliacao
+      * (002) e do relatorio (001) gravados no ultimo checkpoint,
+      * para que o lote continue os totais em vez de reiniciar do
+      * zero e subcontar tudo que ja tinha sido processado.
+       RESTAURA-TOTAIS.
+           MOVE WS-CHK-ID-RESTART TO WS-ID-ANTERIOR.
+           MOVE 'N' TO WS-PRIMEIRO-REGISTRO.
+           MOVE WS-CHK-CONTADOR-RESTART TO WS-CONTADOR-LEITURA.
+           MOVE WS-CHK-CONTADOR-RESTART TO WS-CONTADOR-REGISTROS.
+           MOVE WS-CHK-SOMA-RESTART TO WS-SOMA-SALARIOS.
+           MOVE WS-CHK-TOT-FUNC-RESTART TO WS-TOTAL-FUNCIONARIOS.
+           MOVE WS-CHK-TOT-SAL-RESTART TO WS-TOTAL-SALARIOS.
+           MOVE WS-CHK-TOT-LIQ-RESTART TO WS-TOTAL-LIQUIDO.
+           MOVE WS-CHK-PAGINA-RESTART TO WS-PAGINA.
+      * O checkpoint e gravado a cada registro processado, nao a cada
+      * N - um checkpoint defasado do ultimo registro realmente
+      * gravado em RELATORIO/EXCECOES e o que permitia um reinicio
+      * reabrir esses arquivos em EXTEND e reprocessar/reanexar os
+      * registros que ja tinham sido escritos entre o ultimo
+      * checkpoint e o abend, duplicando linhas no relatorio. Gravar a
+      * cada leitura custa mais E/S, mas mantem o checkpoint sempre no
+      * mesmo ponto de RELATORIO/EXCECOES, o que elimina essa janela.
+       GRAVA-CHECKPOINT.
+           ADD 1 TO WS-CONTADOR-LEITURA.
+           MOVE WS-ID TO WS-CHK-ID.
+           MOVE WS-CONTADOR-LEITURA TO WS-CHK-CONTADOR.
+           MOVE WS-SOMA-SALARIOS TO WS-CHK-SOMA-ED.
+           MOVE WS-TOTAL-FUNCIONARIOS TO WS-CHK-TOT-FUNC.
+           MOVE WS-TOTAL-SALARIOS TO WS-CHK-TOT-SAL-ED.
+           MOVE WS-TOTAL-LIQUIDO TO WS-CHK-TOT-LIQ-ED.
+           MOVE WS-PAGINA TO WS-CHK-PAGINA.
+           MOVE SPACES TO WS-LINHA-CHECKPOINT.
+           STRING WS-CHK-ID ',' WS-CHK-CONTADOR ','
+               WS-CHK-SOMA-ED ',' WS-CHK-TOT-FUNC ','
+               WS-CHK-TOT-SAL-ED ',' WS-CHK-TOT-LIQ-ED ','
+               WS-CHK-PAGINA
+               DELIMITED BY SIZE INTO WS-LINHA-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT.
+           WRITE REG-CHECKPOINT FROM WS-LINHA-CHECKPOINT.
+           CLOSE CHECKPOINT.
+      * Num reinicio o relatorio e o arquivo de excecoes continuam
+      * sendo gravados (OPEN EXTEND) a partir do que ja existia,
+      * em vez de serem truncados pelo OPEN OUTPUT de uma execucao
+      * normal - senao o relatorio final ficaria sem as linhas dos
+      * funcionarios processados antes do abend.
        ABRE-ARQUIVO.
+           OPEN OUTPUT LOG-ERRO.
+           IF WS-MODO-RESTART = 'S'
+               OPEN EXTEND RELATORIO
+               OPEN EXTEND EXCECOES
+           ELSE
+               OPEN OUTPUT RELATORIO
+               OPEN OUTPUT EXCECOES
+           END-IF.
            OPEN INPUT ARQUIVO.
+           IF FS-ARQUIVO NOT < 30
+               PERFORM TRATA-ERRO-ARQUIVO
+           END-IF.
        LE-ARQUIVO.
-           IF FS-ARQUIVO = 00
-               READ ARQUIVO INTO WS-REGISTRO
-               AT END MOVE 'Y' TO EOF.
+           READ ARQUIVO INTO WS-REGISTRO
+               AT END
+                   MOVE 'Y' TO EOF
+           END-READ.
+           IF EOF NOT = 'Y' AND FS-ARQUIVO NOT < 30
+               PERFORM TRATA-ERRO-ARQUIVO
+           END-IF.
+       TRATA-ERRO-ARQUIVO.
+           EVALUATE FS-ARQUIVO
+               WHEN 35
+                   MOVE 'ARQUIVO NAO ENCONTRADO' TO WS-MSG-ERRO
+               WHEN 37
+                   MOVE 'PERMISSAO NEGADA PARA O ARQUIVO' TO WS-MSG-ERRO
+               WHEN 39
+                   MOVE 'ATRIBUTOS DO ARQUIVO INCOMPATIVEIS'
+                       TO WS-MSG-ERRO
+               WHEN 41
+                   MOVE 'ARQUIVO JA ESTA ABERTO' TO WS-MSG-ERRO
+               WHEN 47
+                   MOVE 'ARQUIVO BLOQUEADO POR OUTRO PROCESSO'
+                       TO WS-MSG-ERRO
+               WHEN OTHER
+                   MOVE 'ERRO DE E/S NAO MAPEADO' TO WS-MSG-ERRO
+           END-EVALUATE.
+           DISPLAY 'ERRO DE ARQUIVO - STATUS = ' FS-ARQUIVO
+               ' - ' WS-MSG-ERRO.
+           MOVE SPACES TO WS-LINHA-LOG.
+           STRING 'STATUS=' FS-ARQUIVO ' ' WS-MSG-ERRO
+               DELIMITED BY SIZE INTO WS-LINHA-LOG.
+           WRITE REG-LOG-ERRO FROM WS-LINHA-LOG.
+           IF FS-LOG-ERRO NOT < 30
+               DISPLAY 'ERRO AO GRAVAR ERRO.LOG - STATUS = '
+                   FS-LOG-ERRO
+           END-IF.
+           CLOSE LOG-ERRO.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
        UNSTRING-ARQUIVO.
            UNSTRING REGISTRO
                DELIMITED BY ','
@@ -62,10 +327,163 @@
                    WS-NOME,
                    WS-SALARIO
            END-UNSTRING.
+       RECONCILIA-ACUMULA.
+           ADD 1 TO WS-CONTADOR-REGISTROS.
+           ADD WS-SALARIO TO WS-SOMA-SALARIOS.
+       VALIDA-ID.
+           MOVE 'S' TO WS-REGISTRO-VALIDO.
+           IF WS-PRIMEIRO-REGISTRO = 'S'
+               MOVE 'N' TO WS-PRIMEIRO-REGISTRO
+               MOVE WS-ID TO WS-ID-ANTERIOR
+           ELSE
+               IF WS-ID = WS-ID-ANTERIOR
+                   MOVE 'N' TO WS-REGISTRO-VALIDO
+                   MOVE SPACES TO WS-LINHA-EXCECAO
+                   STRING 'ID DUPLICADO: ' WS-ID ' NOME: ' WS-NOME
+                       DELIMITED BY SIZE INTO WS-LINHA-EXCECAO
+                   WRITE REG-EXCECAO FROM WS-LINHA-EXCECAO
+               ELSE
+                   IF WS-ID < WS-ID-ANTERIOR
+                       MOVE 'N' TO WS-REGISTRO-VALIDO
+                       MOVE SPACES TO WS-LINHA-EXCECAO
+                       STRING 'ID FORA DE SEQUENCIA: ' WS-ID
+                           ' (ANTERIOR: ' WS-ID-ANTERIOR ') NOME: '
+                           WS-NOME
+                           DELIMITED BY SIZE INTO WS-LINHA-EXCECAO
+                       WRITE REG-EXCECAO FROM WS-LINHA-EXCECAO
+                   ELSE
+                       MOVE WS-ID TO WS-ID-ANTERIOR
+                   END-IF
+               END-IF
+           END-IF.
+      * Tabela de faixas de desconto (estilo INSS/IRRF) aplicada
+      * sobre WS-SALARIO para chegar ao salario liquido.
+       CALCULA-DESCONTOS.
+           EVALUATE TRUE
+               WHEN WS-SALARIO NOT > 1320.00
+                   COMPUTE WS-DESC-INSS = WS-SALARIO * 0.075
+               WHEN WS-SALARIO NOT > 2571.29
+                   COMPUTE WS-DESC-INSS = (WS-SALARIO * 0.09) - 19.80
+               WHEN WS-SALARIO NOT > 3856.94
+                   COMPUTE WS-DESC-INSS = (WS-SALARIO * 0.12) - 96.32
+               WHEN WS-SALARIO NOT > 7507.49
+                   COMPUTE WS-DESC-INSS = (WS-SALARIO * 0.14) - 173.47
+               WHEN OTHER
+                   MOVE 876.97 TO WS-DESC-INSS
+           END-EVALUATE.
+           COMPUTE WS-BASE-IRRF = WS-SALARIO - WS-DESC-INSS.
+           EVALUATE TRUE
+               WHEN WS-BASE-IRRF NOT > 2112.00
+                   MOVE ZERO TO WS-DESC-IRRF
+               WHEN WS-BASE-IRRF NOT > 2826.65
+                   COMPUTE WS-DESC-IRRF =
+                       (WS-BASE-IRRF * 0.075) - 158.40
+               WHEN WS-BASE-IRRF NOT > 3751.05
+                   COMPUTE WS-DESC-IRRF = (WS-BASE-IRRF * 0.15) - 370.40
+               WHEN WS-BASE-IRRF NOT > 4664.68
+                   COMPUTE WS-DESC-IRRF =
+                       (WS-BASE-IRRF * 0.225) - 651.73
+               WHEN OTHER
+                   COMPUTE WS-DESC-IRRF =
+                       (WS-BASE-IRRF * 0.275) - 884.96
+           END-EVALUATE.
+           IF WS-DESC-IRRF < ZERO
+               MOVE ZERO TO WS-DESC-IRRF
+           END-IF.
+           COMPUTE WS-TOTAL-DESCONTOS = WS-DESC-INSS + WS-DESC-IRRF.
+           COMPUTE WS-SALARIO-LIQUIDO = WS-SALARIO - WS-TOTAL-DESCONTOS.
+       PROCESSA-TRAILER.
+           UNSTRING REGISTRO
+               DELIMITED BY ','
+               INTO
+                   WS-TR-MARCA,
+                   WS-TR-QTD,
+                   WS-TR-TOTAL
+           END-UNSTRING.
+           PERFORM RECONCILIA-TOTAIS.
+           MOVE 'Y' TO EOF.
+       RECONCILIA-TOTAIS.
+           IF WS-CONTADOR-REGISTROS NOT = WS-TR-QTD
+               OR WS-SOMA-SALARIOS NOT = WS-TR-TOTAL
+               MOVE SPACES TO WS-LINHA-EXCECAO
+               STRING 'DIVERGENCIA NO TRAILER - REGISTROS LIDOS: '
+                   WS-CONTADOR-REGISTROS
+                   ' TRAILER: ' WS-TR-QTD
+                   ' - SALARIOS LIDOS: ' WS-SOMA-SALARIOS
+                   ' TRAILER: ' WS-TR-TOTAL
+                   DELIMITED BY SIZE INTO WS-LINHA-EXCECAO
+                   ON OVERFLOW
+                       DISPLAY 'MENSAGEM DE DIVERGENCIA TRUNCADA - '
+                           'WS-LINHA-EXCECAO PEQUENA DEMAIS'
+               END-STRING
+               WRITE REG-EXCECAO FROM WS-LINHA-EXCECAO
+           END-IF.
        MOSTRA-REGISTRO.
-           DISPLAY 'Id = 'WS-ID.
-           DISPLAY 'Nome = 'WS-NOME.
-           DISPLAY 'Salario = 'WS-SALARIO.
+           IF WS-LINHAS-IMPRESSAS = ZERO
+               OR WS-LINHAS-IMPRESSAS NOT < WS-MAX-LINHAS-PAGINA
+               PERFORM GRAVA-CABECALHO-RELATORIO
+           END-IF.
+           MOVE WS-SALARIO TO WS-SALARIO-EDITADO.
+           INSPECT WS-SALARIO-EDITADO REPLACING ALL '.' BY ';'.
+           INSPECT WS-SALARIO-EDITADO REPLACING ALL ',' BY '.'.
+           INSPECT WS-SALARIO-EDITADO REPLACING ALL ';' BY ','.
+           MOVE WS-DESC-INSS TO WS-DESC-INSS-EDITADO.
+           INSPECT WS-DESC-INSS-EDITADO REPLACING ALL '.' BY ';'.
+           INSPECT WS-DESC-INSS-EDITADO REPLACING ALL ',' BY '.'.
+           INSPECT WS-DESC-INSS-EDITADO REPLACING ALL ';' BY ','.
+           MOVE WS-DESC-IRRF TO WS-DESC-IRRF-EDITADO.
+           INSPECT WS-DESC-IRRF-EDITADO REPLACING ALL '.' BY ';'.
+           INSPECT WS-DESC-IRRF-EDITADO REPLACING ALL ',' BY '.'.
+           INSPECT WS-DESC-IRRF-EDITADO REPLACING ALL ';' BY ','.
+           MOVE WS-SALARIO-LIQUIDO TO WS-LIQUIDO-EDITADO.
+           INSPECT WS-LIQUIDO-EDITADO REPLACING ALL '.' BY ';'.
+           INSPECT WS-LIQUIDO-EDITADO REPLACING ALL ',' BY '.'.
+           INSPECT WS-LIQUIDO-EDITADO REPLACING ALL ';' BY ','.
+           MOVE SPACES TO WS-LINHA-DETALHE.
+           STRING WS-ID ' ' WS-NOME
+               ' BRUTO R$ ' WS-SALARIO-EDITADO
+               ' INSS R$ ' WS-DESC-INSS-EDITADO
+               ' IRRF R$ ' WS-DESC-IRRF-EDITADO
+               ' LIQUIDO R$ ' WS-LIQUIDO-EDITADO
+               DELIMITED BY SIZE INTO WS-LINHA-DETALHE.
+           WRITE REG-RELATORIO FROM WS-LINHA-DETALHE.
+           ADD 1 TO WS-LINHAS-IMPRESSAS.
+           ADD 1 TO WS-TOTAL-FUNCIONARIOS.
+           ADD WS-SALARIO TO WS-TOTAL-SALARIOS.
+           ADD WS-SALARIO-LIQUIDO TO WS-TOTAL-LIQUIDO.
+       GRAVA-CABECALHO-RELATORIO.
+           ADD 1 TO WS-PAGINA.
+           MOVE ZERO TO WS-LINHAS-IMPRESSAS.
+           MOVE WS-PAGINA TO WS-PAGINA-EDITADA.
+           MOVE SPACES TO WS-LINHA-CABECALHO.
+           STRING 'FOLHA DE PAGAMENTO' ' - DATA: ' WS-DATA-RELATORIO
+               ' - PAGINA: ' WS-PAGINA-EDITADA
+               DELIMITED BY SIZE INTO WS-LINHA-CABECALHO.
+           WRITE REG-RELATORIO FROM WS-LINHA-CABECALHO.
+           MOVE SPACES TO WS-LINHA-CABECALHO.
+           STRING 'ID  NOME                  BRUTO'
+               '        INSS       IRRF       LIQUIDO'
+               DELIMITED BY SIZE INTO WS-LINHA-CABECALHO.
+           WRITE REG-RELATORIO FROM WS-LINHA-CABECALHO.
+       GRAVA-TOTAIS-RELATORIO.
+           MOVE WS-TOTAL-FUNCIONARIOS TO WS-TOTAL-FUNC-EDITADO.
+           MOVE WS-TOTAL-SALARIOS TO WS-TOTAL-SAL-EDITADO.
+           INSPECT WS-TOTAL-SAL-EDITADO REPLACING ALL '.' BY ';'.
+           INSPECT WS-TOTAL-SAL-EDITADO REPLACING ALL ',' BY '.'.
+           INSPECT WS-TOTAL-SAL-EDITADO REPLACING ALL ';' BY ','.
+           MOVE WS-TOTAL-LIQUIDO TO WS-TOTAL-LIQ-EDITADO.
+           INSPECT WS-TOTAL-LIQ-EDITADO REPLACING ALL '.' BY ';'.
+           INSPECT WS-TOTAL-LIQ-EDITADO REPLACING ALL ',' BY '.'.
+           INSPECT WS-TOTAL-LIQ-EDITADO REPLACING ALL ';' BY ','.
+           MOVE SPACES TO WS-LINHA-TOTAIS.
+           STRING 'TOTAL DE FUNCIONARIOS: ' WS-TOTAL-FUNC-EDITADO
+               ' - TOTAL BRUTO: R$ ' WS-TOTAL-SAL-EDITADO
+               ' - TOTAL LIQUIDO: R$ ' WS-TOTAL-LIQ-EDITADO
+               DELIMITED BY SIZE INTO WS-LINHA-TOTAIS.
+           WRITE REG-RELATORIO FROM WS-LINHA-TOTAIS.
        FECHA-ARQUIVO.
            CLOSE ARQUIVO.
+           CLOSE RELATORIO.
+           CLOSE EXCECOES.
+           CLOSE LOG-ERRO.
        END PROGRAM COBOLPYTHON1.
