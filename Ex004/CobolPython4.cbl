@@ -0,0 +1,218 @@
+******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Mantem um arquivo indexado de funcionarios (chave
+      *          WS-ID) construido a partir de salarios.csv, para
+      *          consulta e atualizacao direta de um unico registro
+      *          sem precisar ler o arquivo sequencial inteiro
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COBOLPYTHON4.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQUIVO ASSIGN DYNAMIC WS-NOME-ARQUIVO-ENTRADA
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-ARQUIVO.
+           SELECT FUNC-MASTER ASSIGN TO 'func-master.dat'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS MD-ID
+           FILE STATUS IS FS-MASTER.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       FD  ARQUIVO.
+       01 REGISTRO         PIC X(23).
+      *
+       FD  FUNC-MASTER.
+       01 REG-MASTER.
+           05 MD-ID        PIC 9(02).
+           05 MD-NOME      PIC X(20).
+           05 MD-SALARIO   PIC 9(05)V99.
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-REGISTRO.
+           05 WS-ID        PIC 9(02).
+           05 WS-NOME      PIC X(20).
+           05 WS-SALARIO   PIC 9(05)V99.
+       01  FILE-STATUS.
+           05 FS-ARQUIVO   PIC 9(02).
+           05 FS-MASTER    PIC 9(02).
+       01  EOF             PIC X(01) VALUE 'N'.
+       01  CABECALHO       PIC X(01) VALUE 'N'.
+      *
+      * Parametros de linha de comando: operacao, id do funcionario
+      * e (para atualizacao) o novo salario.
+       01  WS-PARM-OPERACAO    PIC X(01) VALUE SPACE.
+       01  WS-PARM-ID          PIC X(02) VALUE SPACES.
+       01  WS-PARM-SALARIO     PIC X(08) VALUE SPACES.
+       01  WS-PARM-SAL-INTEIRO PIC 9(05).
+       01  WS-PARM-SAL-DECIMAL PIC 9(02).
+       01  WS-SALARIO-EDITADO  PIC ZZ,ZZ9.99.
+      *
+      * Nome do arquivo de entrada para a operacao 'C', por parametro
+      * de linha de comando (igual ao COBOLPYTHON1), com o caminho
+      * antigo como default. So a carga (operacao 'C') le ARQUIVO, por
+      * isso esse nome e lido em CARGA-MASTER, na posicao de argumento
+      * 2, em vez de disputar a posicao 2 com o <ID> de 'L'/'A'.
+       01  WS-NOME-ARQUIVO-ENTRADA PIC X(40) VALUE
+           'C:\COBOL-Python\Ex001\salarios.csv'.
+      *
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY 1 UPON ARGUMENT-NUMBER.
+           ACCEPT WS-PARM-OPERACAO FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE SPACE TO WS-PARM-OPERACAO
+           END-ACCEPT.
+           EVALUATE WS-PARM-OPERACAO
+               WHEN 'C'
+                   PERFORM CARGA-MASTER
+               WHEN 'L'
+                   PERFORM CONSULTA-MASTER
+               WHEN 'A'
+                   PERFORM ATUALIZA-MASTER
+               WHEN OTHER
+                   DISPLAY 'USO: COBOLPYTHON4 C'
+                   DISPLAY '     COBOLPYTHON4 L <ID>'
+                   DISPLAY '     COBOLPYTHON4 A <ID> <SALARIO>'
+           END-EVALUATE.
+           STOP RUN.
+      * Recria o arquivo indexado a partir de salarios.csv - usado
+      * sempre que o extrato sequencial for atualizado e o mestre
+      * de consulta direta precisar ser sincronizado com ele.
+       CARGA-MASTER.
+           DISPLAY 2 UPON ARGUMENT-NUMBER.
+           ACCEPT WS-NOME-ARQUIVO-ENTRADA FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   CONTINUE
+           END-ACCEPT.
+           OPEN INPUT ARQUIVO.
+           IF FS-ARQUIVO NOT < 30
+               DISPLAY 'ERRO AO ABRIR SALARIOS.CSV - STATUS = '
+                   FS-ARQUIVO
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT FUNC-MASTER.
+           PERFORM UNTIL EOF = 'Y'
+               PERFORM LE-ARQUIVO
+               IF EOF NOT = 'Y'
+                   IF CABECALHO = 'Y'
+                       IF REGISTRO(1:2) = 'TR'
+                           MOVE 'Y' TO EOF
+                       ELSE
+                           PERFORM UNSTRING-ARQUIVO
+                           PERFORM GRAVA-MASTER
+                       END-IF
+                   END-IF
+               END-IF
+           MOVE 'Y' TO CABECALHO
+           END-PERFORM.
+           CLOSE ARQUIVO.
+           CLOSE FUNC-MASTER.
+           DISPLAY 'ARQUIVO INDEXADO RECONSTRUIDO A PARTIR DE '
+               'SALARIOS.CSV'.
+       LE-ARQUIVO.
+           READ ARQUIVO INTO WS-REGISTRO
+               AT END
+                   MOVE 'Y' TO EOF
+           END-READ.
+           IF EOF NOT = 'Y' AND FS-ARQUIVO NOT < 30
+               DISPLAY 'ERRO DE LEITURA - STATUS = ' FS-ARQUIVO
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+       UNSTRING-ARQUIVO.
+           UNSTRING REGISTRO
+               DELIMITED BY ','
+               INTO
+                   WS-ID,
+                   WS-NOME,
+                   WS-SALARIO
+           END-UNSTRING.
+       GRAVA-MASTER.
+           MOVE WS-ID TO MD-ID.
+           MOVE WS-NOME TO MD-NOME.
+           MOVE WS-SALARIO TO MD-SALARIO.
+           WRITE REG-MASTER
+               INVALID KEY
+                   DISPLAY 'ID DUPLICADO NO MESTRE: ' WS-ID
+           END-WRITE.
+      * Consulta direta por WS-ID, sem percorrer o arquivo inteiro.
+       CONSULTA-MASTER.
+           DISPLAY 2 UPON ARGUMENT-NUMBER.
+           ACCEPT WS-PARM-ID FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   DISPLAY 'USO: COBOLPYTHON4 L <ID>'
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+           END-ACCEPT.
+           MOVE WS-PARM-ID TO MD-ID.
+           OPEN INPUT FUNC-MASTER.
+           IF FS-MASTER NOT < 30
+               DISPLAY 'ERRO AO ABRIR O MESTRE - STATUS = ' FS-MASTER
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           READ FUNC-MASTER
+               INVALID KEY
+                   DISPLAY 'FUNCIONARIO NAO ENCONTRADO: ' MD-ID
+               NOT INVALID KEY
+                   MOVE MD-SALARIO TO WS-SALARIO-EDITADO
+                   DISPLAY 'ID: ' MD-ID ' NOME: ' MD-NOME
+                       ' SALARIO: ' WS-SALARIO-EDITADO
+           END-READ.
+           CLOSE FUNC-MASTER.
+      * Atualiza o salario de um unico funcionario direto no
+      * mestre, sem tocar em salarios.csv.
+       ATUALIZA-MASTER.
+           DISPLAY 2 UPON ARGUMENT-NUMBER.
+           ACCEPT WS-PARM-ID FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   DISPLAY 'USO: COBOLPYTHON4 A <ID> <SALARIO>'
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+           END-ACCEPT.
+           DISPLAY 3 UPON ARGUMENT-NUMBER.
+           ACCEPT WS-PARM-SALARIO FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   DISPLAY 'USO: COBOLPYTHON4 A <ID> <SALARIO>'
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+           END-ACCEPT.
+           UNSTRING WS-PARM-SALARIO
+               DELIMITED BY '.'
+               INTO
+                   WS-PARM-SAL-INTEIRO,
+                   WS-PARM-SAL-DECIMAL
+           END-UNSTRING.
+           MOVE WS-PARM-ID TO MD-ID.
+           OPEN I-O FUNC-MASTER.
+           IF FS-MASTER NOT < 30
+               DISPLAY 'ERRO AO ABRIR O MESTRE - STATUS = ' FS-MASTER
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           READ FUNC-MASTER
+               INVALID KEY
+                   DISPLAY 'FUNCIONARIO NAO ENCONTRADO: ' MD-ID
+               NOT INVALID KEY
+                   COMPUTE MD-SALARIO =
+                       WS-PARM-SAL-INTEIRO + (WS-PARM-SAL-DECIMAL / 100)
+                   REWRITE REG-MASTER
+                       INVALID KEY
+                           DISPLAY 'ERRO AO ATUALIZAR: ' MD-ID
+                       NOT INVALID KEY
+                           DISPLAY 'SALARIO ATUALIZADO PARA O ID: '
+                               MD-ID
+                   END-REWRITE
+           END-READ.
+           CLOSE FUNC-MASTER.
+       END PROGRAM COBOLPYTHON4.
