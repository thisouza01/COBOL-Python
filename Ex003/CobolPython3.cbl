@@ -0,0 +1,175 @@
+******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Exporta salarios.csv para um feed de largura fixa,
+      *          zonado, para carga no sistema de contabilidade (GL)
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COBOLPYTHON3.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQUIVO ASSIGN DYNAMIC WS-NOME-ARQUIVO-ENTRADA
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-ARQUIVO.
+           SELECT ARQUIVO-GL ASSIGN TO 'salarios-gl.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-GL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       FD  ARQUIVO.
+       01 REGISTRO         PIC X(23).
+      *
+       FD  ARQUIVO-GL.
+       01 REG-GL           PIC X(40).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-REGISTRO.
+           05 WS-ID        PIC 9(02).
+           05 WS-NOME      PIC X(20).
+           05 WS-SALARIO   PIC 9(05)V99.
+       01  FILE-STATUS.
+           05 FS-ARQUIVO   PIC 9(02).
+           05 FS-GL        PIC 9(02).
+       01  EOF             PIC X(01) VALUE 'N'.
+       01  CABECALHO       PIC X(01) VALUE 'N'.
+      *
+      * Linha de saida no feed de GL - largura fixa de 40 posicoes,
+      * numericos em zonado (DISPLAY), sem ponto decimal implicito.
+       01  WS-LINHA-GL          PIC X(40).
+       01  WS-GL-ID-ZONADO      PIC 9(06).
+       01  WS-GL-SALARIO-ZONADO PIC 9(09)V99.
+       01  WS-GL-TOTAL-ZONADO   PIC 9(09)V99.
+       01  WS-GL-QTD-ZONADO     PIC 9(06).
+      *
+       01  WS-CONTADOR-REGISTROS PIC 9(06) VALUE ZERO.
+       01  WS-SOMA-SALARIOS      PIC 9(09)V99 VALUE ZERO.
+      *
+       01  WS-DATA-SISTEMA.
+           05 WS-ANO       PIC 9(04).
+           05 WS-MES       PIC 9(02).
+           05 WS-DIA       PIC 9(02).
+      *
+      * Nome do arquivo de entrada, por parametro de linha de comando
+      * (igual ao COBOLPYTHON1), com o caminho antigo como default.
+       01  WS-NOME-ARQUIVO-ENTRADA PIC X(40) VALUE
+           'C:\COBOL-Python\Ex001\salarios.csv'.
+      *
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY 1 UPON ARGUMENT-NUMBER.
+           ACCEPT WS-NOME-ARQUIVO-ENTRADA FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   CONTINUE
+           END-ACCEPT.
+           ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD.
+           PERFORM CONTA-REGISTROS.
+           PERFORM ABRE-ARQUIVO.
+           PERFORM GRAVA-CABECALHO-GL.
+           PERFORM UNTIL EOF = 'Y'
+               PERFORM LE-ARQUIVO
+               IF EOF NOT = 'Y'
+                   IF CABECALHO = 'Y'
+                       IF REGISTRO(1:2) = 'TR'
+                           MOVE 'Y' TO EOF
+                       ELSE
+                           PERFORM UNSTRING-ARQUIVO
+                           PERFORM GRAVA-DETALHE-GL
+                       END-IF
+                   END-IF
+               END-IF
+           MOVE 'Y' TO CABECALHO
+           END-PERFORM.
+           PERFORM GRAVA-TRAILER-GL.
+           PERFORM FECHA-ARQUIVO.
+           STOP RUN.
+      * Primeira passada pelo arquivo, so para apurar quantos
+      * registros e qual o total de salarios existem, porque o
+      * cabecalho do feed de GL precisa dessa contagem antes da
+      * primeira linha de detalhe ser gravada.
+       CONTA-REGISTROS.
+           OPEN INPUT ARQUIVO.
+           IF FS-ARQUIVO NOT < 30
+               DISPLAY 'ERRO AO ABRIR SALARIOS.CSV - STATUS = '
+                   FS-ARQUIVO
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           PERFORM UNTIL EOF = 'Y'
+               PERFORM LE-ARQUIVO
+               IF EOF NOT = 'Y'
+                   IF CABECALHO = 'Y'
+                       IF REGISTRO(1:2) = 'TR'
+                           MOVE 'Y' TO EOF
+                       ELSE
+                           PERFORM UNSTRING-ARQUIVO
+                           PERFORM ACUMULA-CONTROLE
+                       END-IF
+                   END-IF
+               END-IF
+           MOVE 'Y' TO CABECALHO
+           END-PERFORM.
+           CLOSE ARQUIVO.
+           MOVE 'N' TO EOF.
+           MOVE 'N' TO CABECALHO.
+       ABRE-ARQUIVO.
+           OPEN INPUT ARQUIVO.
+           OPEN OUTPUT ARQUIVO-GL.
+           IF FS-ARQUIVO NOT < 30
+               DISPLAY 'ERRO AO ABRIR SALARIOS.CSV - STATUS = '
+                   FS-ARQUIVO
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+       LE-ARQUIVO.
+           READ ARQUIVO INTO WS-REGISTRO
+               AT END
+                   MOVE 'Y' TO EOF
+           END-READ.
+           IF EOF NOT = 'Y' AND FS-ARQUIVO NOT < 30
+               DISPLAY 'ERRO DE LEITURA - STATUS = ' FS-ARQUIVO
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+       UNSTRING-ARQUIVO.
+           UNSTRING REGISTRO
+               DELIMITED BY ','
+               INTO
+                   WS-ID,
+                   WS-NOME,
+                   WS-SALARIO
+           END-UNSTRING.
+       ACUMULA-CONTROLE.
+           ADD 1 TO WS-CONTADOR-REGISTROS.
+           ADD WS-SALARIO TO WS-SOMA-SALARIOS.
+       GRAVA-CABECALHO-GL.
+           MOVE WS-CONTADOR-REGISTROS TO WS-GL-QTD-ZONADO.
+           MOVE SPACES TO WS-LINHA-GL.
+           STRING 'HD' WS-ANO WS-MES WS-DIA WS-GL-QTD-ZONADO
+               DELIMITED BY SIZE INTO WS-LINHA-GL.
+           WRITE REG-GL FROM WS-LINHA-GL.
+       GRAVA-DETALHE-GL.
+           MOVE WS-ID TO WS-GL-ID-ZONADO.
+           MOVE WS-SALARIO TO WS-GL-SALARIO-ZONADO.
+           MOVE SPACES TO WS-LINHA-GL.
+           STRING WS-GL-ID-ZONADO
+               WS-NOME
+               WS-GL-SALARIO-ZONADO
+               DELIMITED BY SIZE INTO WS-LINHA-GL.
+           WRITE REG-GL FROM WS-LINHA-GL.
+       GRAVA-TRAILER-GL.
+           MOVE WS-SOMA-SALARIOS TO WS-GL-TOTAL-ZONADO.
+           MOVE SPACES TO WS-LINHA-GL.
+           STRING 'TR' WS-GL-TOTAL-ZONADO
+               DELIMITED BY SIZE INTO WS-LINHA-GL.
+           WRITE REG-GL FROM WS-LINHA-GL.
+       FECHA-ARQUIVO.
+           CLOSE ARQUIVO.
+           CLOSE ARQUIVO-GL.
+       END PROGRAM COBOLPYTHON3.
